@@ -1,29 +1,460 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BMICALCULATOR.
        AUTHOR. FRED DURHAM.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-INPUT-FILE ASSIGN TO "BMIINPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT BMI-REJECT-FILE ASSIGN TO "BMIREJECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT BMI-CHECKPOINT-FILE ASSIGN TO "BMICKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT BMI-PRINT-FILE ASSIGN TO "BMIPRINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-INPUT-FILE.
+           COPY "BMIREC.CPY".
+
+       FD  BMI-REJECT-FILE.
+       01 BMI-REJECT-RECORD.
+          05 REJ-ID          PIC X(6).
+          05 REJ-NAME        PIC X(20).
+          05 REJ-UOM         PIC X.
+          05 REJ-HEIGHT      PIC 999.
+          05 REJ-WEIGHT      PIC 999.
+          05 REJ-REASON-CODE PIC XX.
+          05 REJ-REASON-TEXT PIC X(30).
+
+       FD  BMI-HISTORY-FILE.
+           COPY "BMIHIST.CPY".
+
+       FD  BMI-CHECKPOINT-FILE.
+       01 BMI-CHECKPOINT-RECORD.
+          05 CKPT-LAST-ID    PIC X(6).
+          05 CKPT-REC-COUNT  PIC 9(6).
+          05 CKPT-BMI-TOTAL  PIC 9(8)V99.
+          05 CKPT-MIN-BMI    PIC 999V99.
+          05 CKPT-MIN-ID     PIC X(6).
+          05 CKPT-MAX-BMI    PIC 999V99.
+          05 CKPT-MAX-ID     PIC X(6).
+          05 CKPT-PAGE-NO    PIC 9(4).
+
+       FD  BMI-PRINT-FILE.
+       01 PRINT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+          88 WS-EOF VALUE 'Y'.
        01 HEIGHT_INCHES PIC 999.
        01 WEIGHT PIC 999.
        01 BMI    PIC 999V99.
+       01 BMI-CATEGORY PIC X(11).
+
+       01 WS-SUMMARY-FIELDS.
+          05 WS-REC-COUNT    PIC 9(6) VALUE 0.
+          05 WS-BMI-TOTAL    PIC 9(8)V99 VALUE 0.
+          05 WS-BMI-AVERAGE  PIC 999V99 VALUE 0.
+          05 WS-MIN-BMI      PIC 999V99 VALUE 999.99.
+          05 WS-MIN-BMI-ID   PIC X(6) VALUE SPACES.
+          05 WS-MAX-BMI      PIC 999V99 VALUE 0.
+          05 WS-MAX-BMI-ID   PIC X(6) VALUE SPACES.
+
+       01 WS-EDIT-FIELDS.
+          05 WS-VALID-FLAG    PIC X VALUE 'Y'.
+             88 WS-VALID      VALUE 'Y'.
+          05 WS-REJECT-CODE   PIC XX.
+          05 WS-REJECT-REASON PIC X(30).
+          05 WS-CONVERT-OVERFLOW-FLAG PIC X VALUE 'N'.
+             88 WS-CONVERT-OVERFLOW     VALUE 'Y'.
+
+       01 WS-EDIT-LIMITS.
+          05 WS-MIN-HEIGHT PIC 999 VALUE 036.
+          05 WS-MAX-HEIGHT PIC 999 VALUE 096.
+          05 WS-MIN-WEIGHT PIC 999 VALUE 050.
+          05 WS-MAX-WEIGHT PIC 999 VALUE 700.
+
+       01 WS-CONVERSION-FACTORS.
+          05 WS-CM-TO-INCHES  PIC 9V99 VALUE 2.54.
+          05 WS-KG-TO-POUNDS  PIC 9V99999 VALUE 2.20462.
+
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 WS-CHECKPOINT-FIELDS.
+          05 WS-INPUT-STATUS         PIC XX.
+          05 WS-CKPT-STATUS          PIC XX.
+          05 WS-HIST-STATUS          PIC XX.
+          05 WS-REJ-STATUS           PIC XX.
+          05 WS-PRT-STATUS           PIC XX.
+          05 WS-RESTART-ID           PIC X(6) VALUE SPACES.
+          05 WS-SKIPPING-FLAG        PIC X VALUE 'N'.
+             88 WS-SKIPPING          VALUE 'Y'.
+          05 WS-RESTART-FLAG         PIC X VALUE 'N'.
+             88 WS-RESTARTED         VALUE 'Y'.
+
+       01 WS-PRINT-CONTROL.
+          05 WS-LINE-COUNT      PIC 99 VALUE 99.
+          05 WS-LINES-PER-PAGE  PIC 99 VALUE 40.
+          05 WS-PAGE-NUMBER     PIC 9(4) VALUE 0.
+          05 WS-SAVED-PRINT-LINE PIC X(80).
+
+       01 WS-HEADING-LINE-1.
+          05 FILLER       PIC X(25) VALUE SPACES.
+          05 FILLER       PIC X(16) VALUE "DAILY BMI REPORT".
+          05 FILLER       PIC X(13) VALUE SPACES.
+          05 FILLER       PIC X(5)  VALUE "PAGE ".
+          05 HDG1-PAGE-NO PIC ZZZ9.
+
+       01 WS-HEADING-LINE-2.
+          05 FILLER        PIC X(10) VALUE "RUN DATE: ".
+          05 HDG2-RUN-DATE PIC 9(8).
+
+       01 WS-COLUMN-HEADING-LINE.
+          05 FILLER PIC X(8)  VALUE "ID".
+          05 FILLER PIC X(22) VALUE "NAME".
+          05 FILLER PIC X(9)  VALUE "HEIGHT".
+          05 FILLER PIC X(9)  VALUE "WEIGHT".
+          05 FILLER PIC X(9)  VALUE "BMI".
+          05 FILLER PIC X(11) VALUE "CATEGORY".
+
+       01 WS-DETAIL-LINE.
+          05 DTL-ID       PIC X(8).
+          05 DTL-NAME     PIC X(22).
+          05 DTL-HEIGHT   PIC ZZ9.
+          05 FILLER       PIC X(6) VALUE SPACES.
+          05 DTL-WEIGHT   PIC ZZ9.
+          05 FILLER       PIC X(6) VALUE SPACES.
+          05 DTL-BMI      PIC ZZ9.99.
+          05 FILLER       PIC X(3) VALUE SPACES.
+          05 DTL-CATEGORY PIC X(11).
+
+       01 WS-SUMMARY-TITLE PIC X(40) VALUE "BMI BATCH SUMMARY".
+
+       01 WS-SUMMARY-LINE-1.
+          05 FILLER        PIC X(20) VALUE "RECORDS PROCESSED: ".
+          05 SUM-REC-COUNT PIC ZZZZZ9.
+
+       01 WS-SUMMARY-LINE-2.
+          05 FILLER        PIC X(20) VALUE "AVERAGE BMI:        ".
+          05 SUM-AVG-BMI   PIC ZZ9.99.
+
+       01 WS-SUMMARY-LINE-3.
+          05 FILLER        PIC X(20) VALUE "MINIMUM BMI:        ".
+          05 SUM-MIN-BMI   PIC ZZ9.99.
+          05 FILLER        PIC X(5) VALUE SPACES.
+          05 FILLER        PIC X(4) VALUE "ID: ".
+          05 SUM-MIN-ID    PIC X(6).
+
+       01 WS-SUMMARY-LINE-4.
+          05 FILLER        PIC X(20) VALUE "MAXIMUM BMI:        ".
+          05 SUM-MAX-BMI   PIC ZZ9.99.
+          05 FILLER        PIC X(5) VALUE SPACES.
+          05 FILLER        PIC X(4) VALUE "ID: ".
+          05 SUM-MAX-ID    PIC X(6).
 
        PROCEDURE DIVISION.
        0100-START-HERE.
-          DISPLAY "Please enter your height in inches: "
-          ACCEPT HEIGHT_INCHES.
-          
-          DISPLAY "Please enter your weight in lbs: "
-          ACCEPT WEIGHT.
-          
-          COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES).
+          MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+          PERFORM 0110-READ-CHECKPOINT
+
+          OPEN INPUT BMI-INPUT-FILE
+          IF WS-INPUT-STATUS NOT = "00"
+             DISPLAY "BMIINPUT.DAT COULD NOT BE OPENED, STATUS "
+                WS-INPUT-STATUS
+             STOP RUN
+          END-IF
+
+          OPEN EXTEND BMI-HISTORY-FILE
+          IF WS-HIST-STATUS = "35"
+             OPEN OUTPUT BMI-HISTORY-FILE
+          END-IF
 
-          DISPLAY "Your BMI is: ", BMI, "%".
+          IF WS-RESTARTED
+             OPEN EXTEND BMI-REJECT-FILE
+             IF WS-REJ-STATUS = "35"
+                OPEN OUTPUT BMI-REJECT-FILE
+             END-IF
+             OPEN EXTEND BMI-PRINT-FILE
+             IF WS-PRT-STATUS = "35"
+                OPEN OUTPUT BMI-PRINT-FILE
+             END-IF
+          ELSE
+             OPEN OUTPUT BMI-REJECT-FILE
+             OPEN OUTPUT BMI-PRINT-FILE
+          END-IF
+
+          PERFORM UNTIL WS-EOF
+             READ BMI-INPUT-FILE
+                AT END
+                   SET WS-EOF TO TRUE
+                NOT AT END
+                   IF WS-SKIPPING
+                      PERFORM 0205-SKIP-RECORD
+                   ELSE
+                      PERFORM 0200-PROCESS-RECORD
+                   END-IF
+             END-READ
+          END-PERFORM
+
+          PERFORM 0400-PRINT-SUMMARY
+
+          CLOSE BMI-INPUT-FILE
+          CLOSE BMI-REJECT-FILE
+          CLOSE BMI-HISTORY-FILE
+          CLOSE BMI-PRINT-FILE
+
+          PERFORM 0280-CLEAR-CHECKPOINT
 
        STOP RUN.
-       END PROGRAM BMICALCULATOR.
 
+       0110-READ-CHECKPOINT.
+          OPEN INPUT BMI-CHECKPOINT-FILE
+
+          IF WS-CKPT-STATUS = "00"
+             READ BMI-CHECKPOINT-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE CKPT-LAST-ID   TO WS-RESTART-ID
+                   MOVE CKPT-REC-COUNT TO WS-REC-COUNT
+                   MOVE CKPT-BMI-TOTAL TO WS-BMI-TOTAL
+                   MOVE CKPT-MIN-BMI   TO WS-MIN-BMI
+                   MOVE CKPT-MIN-ID    TO WS-MIN-BMI-ID
+                   MOVE CKPT-MAX-BMI   TO WS-MAX-BMI
+                   MOVE CKPT-MAX-ID    TO WS-MAX-BMI-ID
+                   MOVE CKPT-PAGE-NO   TO WS-PAGE-NUMBER
+                   SET WS-SKIPPING TO TRUE
+                   SET WS-RESTARTED TO TRUE
+                   DISPLAY "Restarting after checkpoint ID "
+                      WS-RESTART-ID
+             END-READ
+             CLOSE BMI-CHECKPOINT-FILE
+          END-IF.
+
+       0205-SKIP-RECORD.
+          IF BMI-REC-ID = WS-RESTART-ID
+             MOVE 'N' TO WS-SKIPPING-FLAG
+          END-IF.
+
+       0200-PROCESS-RECORD.
+          PERFORM 0120-CONVERT-UNITS
+
+          PERFORM 0150-EDIT-RECORD
 
-       
\ No newline at end of file
+          IF WS-VALID
+             COMPUTE BMI =
+                WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES)
+             END-COMPUTE
+
+             PERFORM 0300-CLASSIFY-BMI
+             PERFORM 0260-WRITE-HISTORY
+
+             ADD 1 TO WS-REC-COUNT
+             ADD BMI TO WS-BMI-TOTAL
+
+             IF BMI < WS-MIN-BMI
+                MOVE BMI        TO WS-MIN-BMI
+                MOVE BMI-REC-ID TO WS-MIN-BMI-ID
+             END-IF
+
+             IF BMI > WS-MAX-BMI
+                MOVE BMI        TO WS-MAX-BMI
+                MOVE BMI-REC-ID TO WS-MAX-BMI-ID
+             END-IF
+
+             PERFORM 0430-PRINT-DETAIL-LINE
+          ELSE
+             PERFORM 0250-WRITE-REJECT
+          END-IF
+
+          PERFORM 0270-WRITE-CHECKPOINT.
+
+       0120-CONVERT-UNITS.
+          MOVE 'N' TO WS-CONVERT-OVERFLOW-FLAG
+          IF BMI-REC-METRIC
+             COMPUTE HEIGHT_INCHES ROUNDED =
+                BMI-REC-HEIGHT / WS-CM-TO-INCHES
+             COMPUTE WEIGHT ROUNDED =
+                BMI-REC-WEIGHT * WS-KG-TO-POUNDS
+                ON SIZE ERROR
+                   MOVE 'Y' TO WS-CONVERT-OVERFLOW-FLAG
+             END-COMPUTE
+          ELSE
+             MOVE BMI-REC-HEIGHT TO HEIGHT_INCHES
+             MOVE BMI-REC-WEIGHT TO WEIGHT
+          END-IF.
+
+       0150-EDIT-RECORD.
+          MOVE 'Y' TO WS-VALID-FLAG
+
+          IF NOT BMI-REC-IMPERIAL AND NOT BMI-REC-METRIC
+             MOVE 'N' TO WS-VALID-FLAG
+             MOVE "04" TO WS-REJECT-CODE
+             MOVE "INVALID UNIT OF MEASURE" TO WS-REJECT-REASON
+          END-IF
+
+          IF WS-VALID
+             IF WS-CONVERT-OVERFLOW
+                MOVE 'N' TO WS-VALID-FLAG
+                MOVE "03" TO WS-REJECT-CODE
+                MOVE "WEIGHT CONVERSION OVERFLOW" TO WS-REJECT-REASON
+             END-IF
+          END-IF
+
+          IF WS-VALID
+             IF HEIGHT_INCHES < WS-MIN-HEIGHT
+                OR HEIGHT_INCHES > WS-MAX-HEIGHT
+                MOVE 'N' TO WS-VALID-FLAG
+                MOVE "01" TO WS-REJECT-CODE
+                MOVE "HEIGHT OUT OF RANGE" TO WS-REJECT-REASON
+             END-IF
+          END-IF
+
+          IF WS-VALID
+             IF WEIGHT < WS-MIN-WEIGHT
+                OR WEIGHT > WS-MAX-WEIGHT
+                MOVE 'N' TO WS-VALID-FLAG
+                MOVE "02" TO WS-REJECT-CODE
+                MOVE "WEIGHT OUT OF RANGE" TO WS-REJECT-REASON
+             END-IF
+          END-IF.
+
+       0250-WRITE-REJECT.
+          MOVE BMI-REC-ID          TO REJ-ID
+          MOVE BMI-REC-NAME        TO REJ-NAME
+          MOVE BMI-REC-UOM         TO REJ-UOM
+          MOVE BMI-REC-HEIGHT      TO REJ-HEIGHT
+          MOVE BMI-REC-WEIGHT      TO REJ-WEIGHT
+          MOVE WS-REJECT-CODE      TO REJ-REASON-CODE
+          MOVE WS-REJECT-REASON    TO REJ-REASON-TEXT
+
+          WRITE BMI-REJECT-RECORD.
+
+       0260-WRITE-HISTORY.
+          MOVE BMI-REC-ID   TO HIST-ID
+          MOVE BMI-REC-NAME TO HIST-NAME
+          MOVE WS-RUN-DATE  TO HIST-RUN-DATE
+          MOVE HEIGHT_INCHES TO HIST-HEIGHT
+          MOVE WEIGHT       TO HIST-WEIGHT
+          MOVE BMI          TO HIST-BMI
+          MOVE BMI-CATEGORY TO HIST-CATEGORY
+
+          WRITE BMI-HISTORY-RECORD.
+
+       0270-WRITE-CHECKPOINT.
+          OPEN OUTPUT BMI-CHECKPOINT-FILE
+          MOVE BMI-REC-ID    TO CKPT-LAST-ID
+          MOVE WS-REC-COUNT  TO CKPT-REC-COUNT
+          MOVE WS-BMI-TOTAL  TO CKPT-BMI-TOTAL
+          MOVE WS-MIN-BMI    TO CKPT-MIN-BMI
+          MOVE WS-MIN-BMI-ID TO CKPT-MIN-ID
+          MOVE WS-MAX-BMI    TO CKPT-MAX-BMI
+          MOVE WS-MAX-BMI-ID TO CKPT-MAX-ID
+          MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NO
+          WRITE BMI-CHECKPOINT-RECORD
+          CLOSE BMI-CHECKPOINT-FILE.
+
+       0280-CLEAR-CHECKPOINT.
+          OPEN OUTPUT BMI-CHECKPOINT-FILE
+          CLOSE BMI-CHECKPOINT-FILE.
+
+       0300-CLASSIFY-BMI.
+          EVALUATE TRUE
+             WHEN BMI < 18.5
+                MOVE "UNDERWEIGHT" TO BMI-CATEGORY
+             WHEN BMI <= 24.9
+                MOVE "NORMAL"      TO BMI-CATEGORY
+             WHEN BMI <= 29.9
+                MOVE "OVERWEIGHT"  TO BMI-CATEGORY
+             WHEN OTHER
+                MOVE "OBESE"       TO BMI-CATEGORY
+          END-EVALUATE.
+
+       0400-PRINT-SUMMARY.
+          IF WS-REC-COUNT > 0
+             COMPUTE WS-BMI-AVERAGE = WS-BMI-TOTAL / WS-REC-COUNT
+
+             MOVE SPACES TO PRINT-LINE
+             PERFORM 0440-WRITE-PRINT-LINE
+
+             MOVE WS-SUMMARY-TITLE TO PRINT-LINE
+             PERFORM 0440-WRITE-PRINT-LINE
+
+             MOVE WS-REC-COUNT TO SUM-REC-COUNT
+             MOVE WS-SUMMARY-LINE-1 TO PRINT-LINE
+             PERFORM 0440-WRITE-PRINT-LINE
+
+             MOVE WS-BMI-AVERAGE TO SUM-AVG-BMI
+             MOVE WS-SUMMARY-LINE-2 TO PRINT-LINE
+             PERFORM 0440-WRITE-PRINT-LINE
+
+             MOVE WS-MIN-BMI    TO SUM-MIN-BMI
+             MOVE WS-MIN-BMI-ID TO SUM-MIN-ID
+             MOVE WS-SUMMARY-LINE-3 TO PRINT-LINE
+             PERFORM 0440-WRITE-PRINT-LINE
+
+             MOVE WS-MAX-BMI    TO SUM-MAX-BMI
+             MOVE WS-MAX-BMI-ID TO SUM-MAX-ID
+             MOVE WS-SUMMARY-LINE-4 TO PRINT-LINE
+             PERFORM 0440-WRITE-PRINT-LINE
+          END-IF.
+
+       0420-PRINT-PAGE-HEADERS.
+          ADD 1 TO WS-PAGE-NUMBER
+          MOVE WS-PAGE-NUMBER TO HDG1-PAGE-NO
+          MOVE WS-HEADING-LINE-1 TO PRINT-LINE
+          WRITE PRINT-LINE
+
+          MOVE WS-RUN-DATE TO HDG2-RUN-DATE
+          MOVE WS-HEADING-LINE-2 TO PRINT-LINE
+          WRITE PRINT-LINE
+
+          MOVE SPACES TO PRINT-LINE
+          WRITE PRINT-LINE
+
+          MOVE WS-COLUMN-HEADING-LINE TO PRINT-LINE
+          WRITE PRINT-LINE
+
+          MOVE SPACES TO PRINT-LINE
+          WRITE PRINT-LINE
+
+          MOVE 0 TO WS-LINE-COUNT.
+
+       0430-PRINT-DETAIL-LINE.
+          MOVE BMI-REC-ID    TO DTL-ID
+          MOVE BMI-REC-NAME  TO DTL-NAME
+          MOVE HEIGHT_INCHES TO DTL-HEIGHT
+          MOVE WEIGHT        TO DTL-WEIGHT
+          MOVE BMI           TO DTL-BMI
+          MOVE BMI-CATEGORY  TO DTL-CATEGORY
+
+          MOVE WS-DETAIL-LINE TO PRINT-LINE
+          PERFORM 0440-WRITE-PRINT-LINE.
+
+       0440-WRITE-PRINT-LINE.
+          IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+             MOVE PRINT-LINE TO WS-SAVED-PRINT-LINE
+             PERFORM 0420-PRINT-PAGE-HEADERS
+             MOVE WS-SAVED-PRINT-LINE TO PRINT-LINE
+          END-IF
+
+          WRITE PRINT-LINE
+
+          ADD 1 TO WS-LINE-COUNT.
+
+       END PROGRAM BMICALCULATOR.
