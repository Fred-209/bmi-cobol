@@ -0,0 +1,12 @@
+      *> BMIREC.CPY
+      *> Shared BMI reading record layout - patient/employee ID and
+      *> name plus the height/weight pair. Used by BMICALCULATOR and
+      *> any program that needs to read or write a BMI reading.
+       01 BMI-INPUT-RECORD.
+          05 BMI-REC-ID          PIC X(6).
+          05 BMI-REC-NAME        PIC X(20).
+          05 BMI-REC-UOM         PIC X.
+             88 BMI-REC-IMPERIAL VALUE 'I'.
+             88 BMI-REC-METRIC   VALUE 'M'.
+          05 BMI-REC-HEIGHT      PIC 999.
+          05 BMI-REC-WEIGHT      PIC 999.
