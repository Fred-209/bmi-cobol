@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BMITREND.
+       AUTHOR. FRED DURHAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-HISTORY-FILE.
+           COPY "BMIHIST.CPY".
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+          88 WS-EOF VALUE 'Y'.
+       01 WS-HIST-STATUS PIC XX.
+       01 WS-TARGET-ID PIC X(6).
+       01 WS-MATCH-COUNT PIC 9(4) VALUE 0.
+
+       01 WS-TREND-FIELDS.
+          05 WS-PREV-BMI     PIC 999V99 VALUE 0.
+          05 WS-HAVE-PREV-FLAG PIC X VALUE 'N'.
+             88 WS-HAVE-PREV VALUE 'Y'.
+          05 WS-DELTA        PIC S999V99.
+          05 WS-DELTA-EDIT   PIC -999.99.
+          05 WS-BMI-EDIT     PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0100-START-HERE.
+          DISPLAY "Enter patient/employee ID for trend report: "
+          ACCEPT WS-TARGET-ID
+
+          OPEN INPUT BMI-HISTORY-FILE
+          IF WS-HIST-STATUS NOT = "00"
+             DISPLAY "No BMI history file found - nothing to report"
+             STOP RUN
+          END-IF
+
+          PERFORM UNTIL WS-EOF
+             READ BMI-HISTORY-FILE
+                AT END
+                   SET WS-EOF TO TRUE
+                NOT AT END
+                   PERFORM 0200-PROCESS-RECORD
+             END-READ
+          END-PERFORM
+
+          CLOSE BMI-HISTORY-FILE
+
+          IF WS-MATCH-COUNT = 0
+             DISPLAY "No history found for ID " WS-TARGET-ID
+          END-IF
+
+       STOP RUN.
+
+       0200-PROCESS-RECORD.
+          IF HIST-ID = WS-TARGET-ID
+             ADD 1 TO WS-MATCH-COUNT
+             PERFORM 0300-DISPLAY-TREND-LINE
+             MOVE HIST-BMI TO WS-PREV-BMI
+             SET WS-HAVE-PREV TO TRUE
+          END-IF.
+
+       0300-DISPLAY-TREND-LINE.
+          MOVE HIST-BMI TO WS-BMI-EDIT
+          IF WS-HAVE-PREV
+             COMPUTE WS-DELTA = HIST-BMI - WS-PREV-BMI
+             MOVE WS-DELTA TO WS-DELTA-EDIT
+             DISPLAY HIST-RUN-DATE " BMI: " WS-BMI-EDIT " "
+                HIST-CATEGORY " Change: " WS-DELTA-EDIT
+          ELSE
+             DISPLAY HIST-RUN-DATE " BMI: " WS-BMI-EDIT " "
+                HIST-CATEGORY " Change: N/A (first reading)"
+          END-IF.
+
+       END PROGRAM BMITREND.
