@@ -0,0 +1,12 @@
+      *> BMIHIST.CPY
+      *> Shared BMI history record layout - one row per computed
+      *> reading, appended run over run. Used by BMICALCULATOR to
+      *> write history and by BMITREND to read it back.
+       01 BMI-HISTORY-RECORD.
+          05 HIST-ID          PIC X(6).
+          05 HIST-NAME        PIC X(20).
+          05 HIST-RUN-DATE    PIC 9(8).
+          05 HIST-HEIGHT      PIC 999.
+          05 HIST-WEIGHT      PIC 999.
+          05 HIST-BMI         PIC 999V99.
+          05 HIST-CATEGORY    PIC X(11).
